@@ -1,6 +1,5 @@
       *> I keep comments ON good TO remember bugs I have encountered doing this tasks, they ARE obviously NOT production thing.
-      *> TODO: I don't check duplicated IDs!
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PayrollProcessing.
       
        ENVIRONMENT DIVISION.
@@ -22,6 +21,68 @@
            SELECT OVERTIME-FILE ASSIGN TO 'OVERTIME.RPT'
                   ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> Same detail as REPORT-FILE, but comma-delimited with unedited
+      *> numeric values instead of dollar-sign-edited print pictures,
+      *> so finance can load it straight into a spreadsheet.
+           SELECT CSV-FILE ASSIGN TO 'PAYROLL.CSV'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Rejected input rows go here instead of just scrolling off SYSOUT.
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS.RPT'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> A DEPT code that shows up after WS-DEPT-TABLE is already full
+      *> used to be fatal (abort the whole run). Now that department's
+      *> records still get processed but land here for review instead
+      *> of blowing up the day's payroll.
+           SELECT DEPT-EXCEPTION-FILE ASSIGN TO 'DEPTOVFL.RPT'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Year-to-date master, one record per employee, carried forward
+      *> from run to run.
+           SELECT YTD-MASTER-FILE ASSIGN TO "YTDMAST.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YM-EMP-ID
+           FILE STATUS IS WS-YTD-FILE-STATUS.
+
+      *> Operations-maintained control card file: overtime base hours/
+      *> multiplier, global and per DEPT override. Optional - compiled
+      *> defaults apply if it's missing.
+           SELECT PARM-FILE ASSIGN TO "PARMS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PARM-FILE-STATUS.
+
+      *> Restart checkpoint - 1000-INPUT-PROCEDURE rewrites this every
+      *> WS-CKPT-INTERVAL successful records so an operator restarting
+      *> after an abort can see how far the prior run got. The SORT's
+      *> OUTPUT PROCEDURE (4000) does not run until the entire input
+      *> pass finishes, so nothing is durably written until then - a
+      *> restart always reprocesses PAYROLL.DAT from record 1 rather
+      *> than skipping ahead, so no employee's pay is silently dropped.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAYCKPT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+      *> Timecard/punch transactions - one row per daily punch. Loaded
+      *> whole and summed by EMP-ID before PAYROLL-FILE is read, so an
+      *> employee whose PAYROLL.DAT row arrives with blank/zero hours
+      *> gets the summed punch total instead of requiring hours to
+      *> already be pre-added upstream.
+           SELECT TIMECARD-FILE ASSIGN TO "TIMECARD.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TIMECARD-FILE-STATUS.
+
+      *> Department master - code, name, active flag. Loaded whole into
+      *> WS-DEPT-MASTER-TABLE at start (same idea as the PARMS.DAT DEPT
+      *> overrides) so 2000-VALIDATE-AND-MOVE can check WS-DEPT without
+      *> a file READ per input record. Optional - if it's missing we
+      *> can't validate against it, so every DEPT is let through as
+      *> before rather than rejecting the whole run's input.
+           SELECT DEPARTMENT-MASTER-FILE ASSIGN TO "DEPTMAST.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DEPTMAST-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PAYROLL-FILE.
@@ -33,6 +94,52 @@
        FD  OVERTIME-FILE.
        01  OVERTIME-LINE         PIC X(132).
 
+       FD  CSV-FILE.
+       01  CSV-LINE              PIC X(132).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE           PIC X(582).
+
+       FD  DEPT-EXCEPTION-FILE.
+       01  DEPT-EXCEPTION-LINE   PIC X(132).
+
+       FD  YTD-MASTER-FILE.
+       01  YTD-MASTER-RECORD.
+           05  YM-EMP-ID             PIC X(8).
+           05  YM-LASTNAME           PIC X(20).
+           05  YM-FIRSTNAME          PIC X(15).
+           05  YM-YTD-GROSS          PIC S9(9)V99 COMP-3.
+           05  YM-YTD-OT-PAY         PIC S9(9)V99 COMP-3.
+           05  YM-YTD-HOURS          PIC S9(5)V9  COMP-3.
+           05  YM-YTD-PERIODS        PIC S9(5)    COMP.
+
+       FD  PARM-FILE.
+       01  PARM-RECORD-RAW       PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORD-COUNT       PIC 9(9).
+           05  CK-LAST-EMP-ID        PIC X(8).
+           05  FILLER                PIC X(63).
+
+      *>  Raw-plus-redefine layout, same idea as WS-INPUT-RECORD, so the
+      *>  zero-pad bug documented above doesn't come back for punch
+      *>  hours either.
+       FD  TIMECARD-FILE.
+       01  TIMECARD-RECORD.
+           05  TC-EMP-ID             PIC X(8).
+           05  TC-WORK-DATE          PIC 9(6).
+           05  TC-HOURS-X            PIC X(4).
+           05  TC-HOURS-X-NUM REDEFINES TC-HOURS-X PIC 9(3)V9.
+           05  FILLER                PIC X(62).
+
+       FD  DEPARTMENT-MASTER-FILE.
+       01  DEPARTMENT-MASTER-RECORD.
+           05  DM-DEPT-CODE          PIC X(3).
+           05  DM-DEPT-NAME          PIC X(30).
+           05  DM-ACTIVE-FLAG        PIC X(1).
+           05  FILLER                PIC X(46).
+
        SD  SORT-WORK.
        01  SORT-RECORD.
            05  SR-SORT-KEY.
@@ -48,10 +155,7 @@
 
 
 
-       WORKING-STORAGE SECTION. 
-       01  C-WORK-HOUR-BASE         PIC 9(3) VALUE 40.
-       01  C-OVERTIME-MULT          PIC 9V9 VALUE 1.5.
-
+       WORKING-STORAGE SECTION.
        01  WS-DEBUG-LEVEL           PIC 9 VALUE 0.
            88  DEBUG-OFF            VALUE 0.
            88  DEBUG-ON             VALUE 1.
@@ -121,6 +225,37 @@
            88 FILE-EOF               VALUE "10".
            88 FILE-NOT-FOUND         VALUE "35".
 
+       01 WS-YTD-FILE-STATUS        PIC XX.
+           88 YTD-FILE-OK            VALUE "00".
+           88 YTD-FILE-NOT-FOUND     VALUE "23", "35".
+           88 YTD-FILE-DUPLICATE     VALUE "22".
+
+       01 WS-PARM-FILE-STATUS       PIC XX.
+           88 PARM-FILE-OK           VALUE "00".
+           88 PARM-FILE-EOF          VALUE "10".
+           88 PARM-FILE-NOT-FOUND    VALUE "35".
+
+       01 WS-DEPTMAST-FILE-STATUS   PIC XX.
+           88 DEPTMAST-FILE-OK        VALUE "00".
+           88 DEPTMAST-FILE-EOF       VALUE "10".
+           88 DEPTMAST-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-CKPT-FILE-STATUS       PIC XX.
+           88 CKPT-FILE-OK            VALUE "00".
+           88 CKPT-FILE-NOT-FOUND     VALUE "35".
+
+       01 WS-TIMECARD-FILE-STATUS   PIC XX.
+           88 TIMECARD-FILE-OK        VALUE "00".
+           88 TIMECARD-FILE-EOF       VALUE "10".
+           88 TIMECARD-FILE-NOT-FOUND VALUE "35".
+
+      *> RESTART/CHECKPOINT CONTROL - see 1050-READ-RESTART-CHECKPOINT
+      *> and 1500-WRITE-CHECKPOINT.
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CKPT-INTERVAL      PIC 9(5) VALUE 100.
+           05  WS-CKPT-SINCE-LAST    PIC 9(5) VALUE ZERO.
+           05  WS-CKPT-RECORDS-DONE  PIC 9(9) VALUE ZERO.
+
        01  WS-DISPLAY-LINE           PIC X(80) VALUE SPACES.
        01  WS-ERROR-ACCUMULATOR.
            05  WS-ERROR-BUFFER      PIC X(500) VALUE SPACES.
@@ -134,6 +269,187 @@
        01  WS-SORT-EOF              PIC X VALUE 'N'.
            88 SORT-EOF              VALUE 'Y'.
 
+      *> DUPLICATE EMP-ID TRACKING (catch re-keyed duplicates before
+      *> they reach the sort)
+       01  WS-EMPID-TABLE.
+           05  WS-EMPID-TABLE-MAX    PIC S9(4) COMP VALUE 9999.
+           05  WS-EMPID-ENTRIES OCCURS 9999 TIMES
+                               INDEXED BY EID-IDX.
+               10  WS-SEEN-EMP-ID    PIC X(8).
+           05  WS-EMPID-TABLE-HIGH   PIC S9(4) COMP VALUE ZERO.
+
+      *> TIMECARD HOURS TABLE - loaded and summed by EMP-ID from
+      *> TIMECARD-FILE by 0130-LOAD-TIMECARDS before PAYROLL-FILE is
+      *> read. 2070-RESOLVE-HOURS uses this when WS-HOURS-X arrives
+      *> blank/zero instead of requiring hours pre-added upstream.
+       01  WS-TIMECARD-TABLE.
+           05  WS-TC-TABLE-MAX       PIC S9(4) COMP VALUE 9999.
+           05  WS-TC-ENTRIES OCCURS 9999 TIMES
+                               INDEXED BY TC-IDX.
+               10  WS-TC-EMP-ID      PIC X(8).
+               10  WS-TC-TOTAL-HOURS PIC S9(5)V9 COMP-3.
+           05  WS-TC-TABLE-HIGH      PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-HOURS-FROM-TIMECARD-SW  PIC X VALUE 'N'.
+           88  HOURS-FROM-TIMECARD    VALUE 'Y'.
+           88  HOURS-NOT-FROM-TIMECARD VALUE 'N'.
+
+      *> Set instead of HOURS-FROM-TIMECARD when the summed punch
+      *> total is outside the plausible range - see 2070-RESOLVE-HOURS.
+      *> WS-HOURS is only PIC 9(3)V9 (999.9 max), so a bad/duplicated
+      *> TIMECARD.DAT total has to be range-checked against the wider
+      *> WS-TC-TOTAL-HOURS field before it gets anywhere near WS-HOURS,
+      *> or it would silently truncate to a smaller, plausible-looking
+      *> number instead of failing 2075-CHECK-HOURS-RANGE.
+       01  WS-TIMECARD-HOURS-REJECT-SW  PIC X VALUE 'N'.
+           88  TIMECARD-HOURS-REJECTED     VALUE 'Y'.
+           88  TIMECARD-HOURS-NOT-REJECTED VALUE 'N'.
+
+      *> Edited hours for the range-check reject message when the
+      *> hours came off TIMECARD.DAT - WS-HOURS-X is still spaces or
+      *> zero on that path, so it's useless in the audit trail.
+       01  WS-HOURS-REJECT-DSP        PIC ZZ9.9.
+       01  WS-TC-HOURS-REJECT-DSP     PIC ZZZZ9.9.
+
+      *> CSV EXTRACT - unedited numeric values, comma-delimited, built
+      *> by 4260-WRITE-CSV-DETAIL alongside the printed report.
+       01  WS-CSV-HEADER-LINE.
+           05  FILLER            PIC X(41)
+               VALUE 'EMPID,LASTNAME,FIRSTNAME,DEPT,HOURS,RATE,'.
+           05  FILLER            PIC X(23)
+               VALUE 'TOTALPAY,OTPAY,HIREDATE'.
+
+      *> Edited pictures (real decimal point, not an assumed V) so the
+      *> STRINGed CSV row loads into a spreadsheet as actual dollars
+      *> and hours, not a scaled-up whole number.
+       01  WS-CSV-DSP-FIELDS.
+           05  WS-CSV-HOURS-DSP      PIC 9(3).9.
+           05  WS-CSV-RATE-DSP       PIC 9(3).99.
+           05  WS-CSV-TOTAL-PAY-DSP  PIC 9(7).99.
+           05  WS-CSV-OT-PAY-DSP     PIC 9(7).99.
+
+      *> REJECT / AUDIT TRAIL LAYOUT
+      *> RJ-ERROR-TEXT matches WS-ERROR-BUFFER's width so a record that
+      *> trips several checks at once (duplicate ID, bad dept, both
+      *> range checks, bad hire date) doesn't lose any reason text off
+      *> the end of the audit trail.
+       01  WS-REJECT-DETAIL.
+           05  RJ-RAW-RECORD         PIC X(80).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  RJ-ERROR-TEXT         PIC X(500).
+
+      *> DEPT TABLE OVERFLOW EXCEPTION LAYOUT - see 4100-ACCUMULATE-
+      *> DEPT-TOTALS. WS-DEPT-TABLE-OVERFLOW-SW is set when a DEPT code
+      *> shows up that no longer fits in WS-DEPT-TABLE.
+       01  WS-DEPT-TABLE-OVERFLOW-SW    PIC X VALUE 'N'.
+           88  DEPT-TABLE-OVERFLOWED    VALUE 'Y'.
+           88  DEPT-TABLE-NOT-OVERFLOWED VALUE 'N'.
+
+       01  WS-DEPT-EXCEPTION-DETAIL.
+           05  DXL-EMP-ID            PIC X(8).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DXL-LASTNAME          PIC X(20).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DXL-FIRSTNAME         PIC X(15).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DXL-DEPT              PIC X(3).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DXL-TOTAL-PAY         PIC $$,$$$,$$9.99.
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  FILLER                PIC X(24)
+                                     VALUE 'DEPT TABLE WAS FULL'.
+
+      *> YTD SUMMARY CONTROL
+       01  WS-YTD-HEADER.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE 'YTD SUMMARY'.
+
+       01  WS-YTD-LINE.
+           05  YTL-EMP-ID            PIC X(8).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  YTL-LASTNAME          PIC X(20).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  YTL-FIRSTNAME         PIC X(15).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'YTD PAY: '.
+           05  YTL-YTD-GROSS         PIC $$$,$$$,$$9.99.
+           05  FILLER                PIC X(12) VALUE '  PERIODS: '.
+           05  YTL-PERIODS           PIC ZZ9.
+
+      *> OVERTIME RULE PARAMETERS - loaded from PARMS.DAT by
+      *> 0110-LOAD-PARMS. Defaults below apply when the control file is
+      *> absent so the run still completes.
+       01  WS-OT-RULES-GLOBAL.
+           05  WS-OT-BASE-GLOBAL     PIC 9(3) VALUE 40.
+           05  WS-OT-MULT-GLOBAL     PIC 9V9  VALUE 1.5.
+
+       01  WS-OT-DEPT-TABLE.
+           05  WS-OT-DEPT-MAX        PIC S9(3) COMP VALUE 50.
+           05  WS-OT-DEPT-ENTRIES OCCURS 50 TIMES
+                               INDEXED BY OTD-IDX.
+               10  WS-OTD-DEPT       PIC X(3).
+               10  WS-OTD-BASE       PIC 9(3).
+               10  WS-OTD-MULT       PIC 9V9.
+           05  WS-OT-DEPT-HIGH       PIC S9(3) COMP VALUE ZERO.
+
+       01  WS-EFFECTIVE-OT-RULE.
+           05  WS-EFFECTIVE-BASE     PIC 9(3)  VALUE 40.
+           05  WS-EFFECTIVE-MULT     PIC 9V9   VALUE 1.5.
+
+      *> HOURS/RATE PLAUSIBILITY RANGES - loaded from PARMS.DAT ('H' and
+      *> 'R' cards) by 0110-LOAD-PARMS. Defaults below apply when the
+      *> control file has no override, same idea as WS-OT-RULES-GLOBAL.
+       01  WS-RANGE-RULES-GLOBAL.
+           05  WS-HOURS-MIN-GLOBAL   PIC 9(3)V99 VALUE 000.10.
+           05  WS-HOURS-MAX-GLOBAL   PIC 9(3)V99 VALUE 099.00.
+           05  WS-RATE-MIN-GLOBAL    PIC 9(3)V99 VALUE 007.25.
+           05  WS-RATE-MAX-GLOBAL    PIC 9(3)V99 VALUE 250.00.
+
+      *>  Parameter card layout - same raw-plus-redefine idea as
+      *>  WS-INPUT-RECORD so numeric subfields don't inherit the
+      *>  zero-pad bug documented above.
+       01  WS-PARM-INPUT.
+           05  WS-PARM-TYPE-X        PIC X(1).
+               88  PARM-IS-GLOBAL-OT     VALUE 'G'.
+               88  PARM-IS-DEPT-OT       VALUE 'D'.
+               88  PARM-IS-HOURS-RANGE   VALUE 'H'.
+               88  PARM-IS-RATE-RANGE    VALUE 'R'.
+           05  WS-PARM-DEPT-X        PIC X(3).
+           05  WS-PARM-BASE-X        PIC X(3).
+           05  WS-PARM-BASE-X-NUM REDEFINES WS-PARM-BASE-X PIC 9(3).
+           05  WS-PARM-MULT-X        PIC X(2).
+           05  WS-PARM-MULT-X-NUM REDEFINES WS-PARM-MULT-X PIC 9V9.
+           05  FILLER                PIC X(71).
+
+      *>  'H'/'R' cards carry a MIN/MAX pair instead of a base/mult pair -
+      *>  redefine the same 80 bytes rather than add a second FD/record.
+       01  WS-PARM-RANGE-INPUT REDEFINES WS-PARM-INPUT.
+           05  WS-PARM-RANGE-TYPE-X  PIC X(1).
+           05  FILLER                PIC X(3).
+           05  WS-PARM-MIN-X         PIC X(5).
+           05  WS-PARM-MIN-X-NUM REDEFINES WS-PARM-MIN-X PIC 9(3)V99.
+           05  WS-PARM-MAX-X         PIC X(5).
+           05  WS-PARM-MAX-X-NUM REDEFINES WS-PARM-MAX-X PIC 9(3)V99.
+           05  FILLER                PIC X(66).
+
+      *> DEPARTMENT MASTER TABLE - loaded whole from DEPARTMENT-MASTER-
+      *> FILE by 0120-LOAD-DEPARTMENT-MASTER. WS-DEPTMAST-LOADED-SW
+      *> stays 'N' when the file is absent, and 2060-CHECK-DEPARTMENT
+      *> waves everything through in that case rather than rejecting
+      *> every record because the master wasn't there to check against.
+       01  WS-DEPTMAST-LOADED-SW      PIC X VALUE 'N'.
+           88  DEPTMAST-LOADED        VALUE 'Y'.
+           88  DEPTMAST-NOT-LOADED    VALUE 'N'.
+
+       01  WS-DEPT-MASTER-TABLE.
+           05  WS-DEPTMAST-MAX       PIC S9(3) COMP VALUE 512.
+           05  WS-DEPTMAST-ENTRIES OCCURS 512 TIMES
+                               INDEXED BY DMT-IDX.
+               10  WS-DMT-DEPT-CODE  PIC X(3).
+               10  WS-DMT-DEPT-NAME  PIC X(30).
+               10  WS-DMT-ACTIVE     PIC X(1).
+                   88  DMT-IS-ACTIVE VALUE 'Y'.
+           05  WS-DEPTMAST-HIGH      PIC S9(3) COMP VALUE ZERO.
 
       *>****************************************************************
       *> REPORT VARIABLES
@@ -274,6 +590,8 @@
        01  WS-DEPT-LINE.
            05  FILLER            PIC X(10) VALUE SPACES.
            05  DTL-DEPT          PIC X(3).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  DTL-DEPT-NAME     PIC X(30).
            05  FILLER            PIC X(2) VALUE ': '.
            05  DTL-TOTAL         PIC $$$,$$$,$$9.99.
            05  FILLER            PIC X(10) VALUE '  COUNT: '.
@@ -281,45 +599,276 @@
 
        PROCEDURE DIVISION.
            DISPLAY "Execution started"
+           PERFORM 0100-LOAD-CONTROL-FILES
+           PERFORM 0300-OPEN-YTD-MASTER
+
            SORT SORT-WORK
                ON DESCENDING KEY SR-TOTAL-PAY
                ON ASCENDING KEY SR-DEPT
                INPUT PROCEDURE IS 1000-INPUT-PROCEDURE
                OUTPUT PROCEDURE IS 4000-OUTPUT-PROCEDURE
-           
+
            PERFORM 5000-WRITE-REPORT-FINALIZATION
-                      
+           PERFORM 0900-CLOSE-YTD-MASTER
+
            DISPLAY "Execution stopped"
            GOBACK.
 
+      *> CONTROL FILE LOADING (overtime rules)
+       0100-LOAD-CONTROL-FILES.
+           PERFORM 0110-LOAD-PARMS
+           PERFORM 0120-LOAD-DEPARTMENT-MASTER
+           PERFORM 0130-LOAD-TIMECARDS
+           .
+
+       0110-LOAD-PARMS.
+           OPEN INPUT PARM-FILE
+
+           IF PARM-FILE-NOT-FOUND
+               DISPLAY "PARMS.DAT NOT FOUND - USING COMPILED DEFAULTS"
+           ELSE
+               PERFORM UNTIL PARM-FILE-EOF
+                   READ PARM-FILE INTO WS-PARM-INPUT
+                       AT END
+                           SET PARM-FILE-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0111-APPLY-PARM-RECORD
+                   END-READ
+
+                   IF NOT (PARM-FILE-OK OR PARM-FILE-EOF)
+                      DISPLAY "READ ERROR ON PARMS.DAT: "
+                              WS-PARM-FILE-STATUS
+                      PERFORM 3000-ABORT-RUN
+                   END-IF
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           .
+
+       0111-APPLY-PARM-RECORD.
+           EVALUATE TRUE
+               WHEN PARM-IS-GLOBAL-OT
+                   MOVE WS-PARM-BASE-X-NUM TO WS-OT-BASE-GLOBAL
+                   MOVE WS-PARM-MULT-X-NUM TO WS-OT-MULT-GLOBAL
+
+               WHEN PARM-IS-DEPT-OT
+                   IF WS-OT-DEPT-HIGH < WS-OT-DEPT-MAX
+                       ADD 1 TO WS-OT-DEPT-HIGH
+                       MOVE WS-PARM-DEPT-X TO
+                            WS-OTD-DEPT(WS-OT-DEPT-HIGH)
+                       MOVE WS-PARM-BASE-X-NUM TO
+                            WS-OTD-BASE(WS-OT-DEPT-HIGH)
+                       MOVE WS-PARM-MULT-X-NUM TO
+                            WS-OTD-MULT(WS-OT-DEPT-HIGH)
+                   END-IF
+
+               WHEN PARM-IS-HOURS-RANGE
+                   MOVE WS-PARM-MIN-X-NUM TO WS-HOURS-MIN-GLOBAL
+                   MOVE WS-PARM-MAX-X-NUM TO WS-HOURS-MAX-GLOBAL
+
+               WHEN PARM-IS-RATE-RANGE
+                   MOVE WS-PARM-MIN-X-NUM TO WS-RATE-MIN-GLOBAL
+                   MOVE WS-PARM-MAX-X-NUM TO WS-RATE-MAX-GLOBAL
+           END-EVALUATE
+           .
+
+      *> DEPARTMENT MASTER LOAD - whole file into WS-DEPT-MASTER-TABLE
+      *> so 2060-CHECK-DEPARTMENT can look codes up without a file READ
+      *> per input record. Missing file just leaves the table empty and
+      *> WS-DEPTMAST-LOADED-SW off.
+       0120-LOAD-DEPARTMENT-MASTER.
+           OPEN INPUT DEPARTMENT-MASTER-FILE
+
+           IF DEPTMAST-FILE-NOT-FOUND
+               DISPLAY "DEPTMAST.DAT NOT FOUND - DEPT NOT VALIDATED"
+           ELSE
+               SET DEPTMAST-LOADED TO TRUE
+               PERFORM UNTIL DEPTMAST-FILE-EOF
+                   READ DEPARTMENT-MASTER-FILE
+                       AT END
+                           SET DEPTMAST-FILE-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0121-ADD-DEPTMAST-ENTRY
+                   END-READ
+
+                   IF NOT (DEPTMAST-FILE-OK OR DEPTMAST-FILE-EOF)
+                      DISPLAY "READ ERROR ON DEPTMAST.DAT: "
+                              WS-DEPTMAST-FILE-STATUS
+                      PERFORM 3000-ABORT-RUN
+                   END-IF
+               END-PERFORM
+               CLOSE DEPARTMENT-MASTER-FILE
+           END-IF
+           .
+
+       0121-ADD-DEPTMAST-ENTRY.
+           IF WS-DEPTMAST-HIGH < WS-DEPTMAST-MAX
+               ADD 1 TO WS-DEPTMAST-HIGH
+               MOVE DM-DEPT-CODE TO WS-DMT-DEPT-CODE(WS-DEPTMAST-HIGH)
+               MOVE DM-DEPT-NAME TO WS-DMT-DEPT-NAME(WS-DEPTMAST-HIGH)
+               MOVE DM-ACTIVE-FLAG TO WS-DMT-ACTIVE(WS-DEPTMAST-HIGH)
+           ELSE
+               DISPLAY "WARNING: DEPARTMENT MASTER TABLE FULL - "
+                       "DEPT CODE " DM-DEPT-CODE " NOT LOADED"
+           END-IF
+           .
+
+      *> TIMECARD LOAD - whole file into WS-TIMECARD-TABLE, summed by
+      *> EMP-ID, so 2070-RESOLVE-HOURS can look punch totals up without
+      *> a file READ per input record. Optional - a missing file just
+      *> leaves the table empty and every PAYROLL.DAT row falls back to
+      *> its own WS-HOURS-X field, same as before this feature existed.
+       0130-LOAD-TIMECARDS.
+           OPEN INPUT TIMECARD-FILE
+
+           IF TIMECARD-FILE-NOT-FOUND
+               DISPLAY "TIMECARD.DAT NOT FOUND - HOURS NOT SUMMED"
+           ELSE
+               PERFORM UNTIL TIMECARD-FILE-EOF
+                   READ TIMECARD-FILE
+                       AT END
+                           SET TIMECARD-FILE-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0131-ACCUMULATE-TIMECARD
+                   END-READ
+
+                   IF NOT (TIMECARD-FILE-OK OR TIMECARD-FILE-EOF)
+                      DISPLAY "READ ERROR ON TIMECARD.DAT: "
+                              WS-TIMECARD-FILE-STATUS
+                      PERFORM 3000-ABORT-RUN
+                   END-IF
+               END-PERFORM
+               CLOSE TIMECARD-FILE
+           END-IF
+           .
+
+       0131-ACCUMULATE-TIMECARD.
+           IF TC-HOURS-X IS NOT NUMERIC
+               DISPLAY "REJECTED TIMECARD ROW - HOURS NOT NUMERIC: "
+                       "EMP ID " TC-EMP-ID " HOURS " TC-HOURS-X
+           ELSE
+               PERFORM VARYING TC-IDX FROM 1 BY 1
+                       UNTIL TC-IDX > WS-TC-TABLE-HIGH
+                             OR WS-TC-EMP-ID(TC-IDX) = TC-EMP-ID
+                   CONTINUE
+               END-PERFORM
+
+               IF TC-IDX > WS-TC-TABLE-HIGH
+                   AND WS-TC-TABLE-HIGH >= WS-TC-TABLE-MAX
+                   DISPLAY "WARNING: TIMECARD TABLE FULL - EMP ID "
+                           TC-EMP-ID " NOT LOADED"
+               ELSE
+                   IF TC-IDX > WS-TC-TABLE-HIGH
+                       ADD 1 TO WS-TC-TABLE-HIGH
+                       MOVE TC-EMP-ID TO WS-TC-EMP-ID(WS-TC-TABLE-HIGH)
+                       SET TC-IDX TO WS-TC-TABLE-HIGH
+                   END-IF
+
+                   ADD TC-HOURS-X-NUM TO WS-TC-TOTAL-HOURS(TC-IDX)
+               END-IF
+           END-IF
+           .
+
+      *> YTD MASTER OPEN/CLOSE - I-O so 4250-UPDATE-YTD-MASTER can READ,
+      *> REWRITE or WRITE, and 5500 can browse it for the YTD summary.
+       0300-OPEN-YTD-MASTER.
+           OPEN I-O YTD-MASTER-FILE
+           IF YTD-FILE-NOT-FOUND
+      *>         First run - dataset doesn't exist yet. Create it empty
+      *>         then re-open for I-O the way a VSAM KSDS has to be primed.
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+           END-IF
+           .
+
+       0900-CLOSE-YTD-MASTER.
+           CLOSE YTD-MASTER-FILE
+           .
+
        1000-INPUT-PROCEDURE.
            OPEN INPUT PAYROLL-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM 1050-READ-RESTART-CHECKPOINT
 
            PERFORM UNTIL FILE-EOF
                READ PAYROLL-FILE
                  AT END
                    SET FILE-EOF TO TRUE
                  NOT AT END
-      *> Any other file checks?                
                    MOVE PAYROLL-RECORD-RAW TO WS-INPUT-RECORD
                    PERFORM 2000-VALIDATE-AND-MOVE
                    IF RECORD-VALID
                       PERFORM 2200-CALCULATE-AND-RELEASE
+                      PERFORM 1500-CHECKPOINT-IF-DUE
                    ELSE
       *> It would be nice to have proper error handling, but for the test task I just do DISPLAY
                      DISPLAY "Error record. EMP ID:" WS-EMP-ID
                    END-IF
                END-READ
-    
+
                IF NOT (FILE-OK OR FILE-EOF)
                   DISPLAY "READ ERROR: " WS-FILE-STATUS
                   PERFORM 3000-ABORT-RUN
                END-IF
-                       
+
                PERFORM 1100-DISP-RECORD-CONDITIONAL
            END-PERFORM
 
+           PERFORM 1550-CLEAR-CHECKPOINT
            CLOSE PAYROLL-FILE
+           CLOSE REJECT-FILE
+           .
+
+      *> RESTART - if a prior run left a checkpoint behind (i.e. it
+      *> aborted instead of finishing cleanly), this is purely
+      *> informational: SORT's OUTPUT PROCEDURE never ran on that prior
+      *> attempt, so none of its output was ever made durable, and
+      *> PAYROLL.DAT still has to be reprocessed from record 1 to
+      *> produce a correct report/CSV/grand-total/YTD update this time.
+       1050-READ-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "PRIOR RUN ABORTED AFTER "
+                               CK-RECORD-COUNT " RECORDS, LAST EMP-ID "
+                               "WAS " CK-LAST-EMP-ID
+                               " - REPROCESSING FROM THE START"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *> CHECKPOINT WRITE - every WS-CKPT-INTERVAL successful records,
+      *> durably record how far this run has gotten so a restart after
+      *> an abort doesn't have to start from record 1.
+       1500-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-RECORDS-DONE
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM 1510-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF
+           .
+
+       1510-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKPT-RECORDS-DONE TO CK-RECORD-COUNT
+           MOVE WS-EMP-ID            TO CK-LAST-EMP-ID
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> A clean end-of-file means this run needs no restart, so wipe
+      *> the checkpoint back to empty for the next run.
+       1550-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            .
 
        1100-DISP-RECORD-CONDITIONAL.
@@ -369,14 +918,30 @@
            END-STRING
            .
 
+      *> Resolve which OT base/multiplier applies - a per-DEPT PARMS.DAT
+      *> override if one was loaded for WS-DEPT, otherwise the global.
+       1250-RESOLVE-OT-RULE.
+           MOVE WS-OT-BASE-GLOBAL TO WS-EFFECTIVE-BASE
+           MOVE WS-OT-MULT-GLOBAL TO WS-EFFECTIVE-MULT
+
+           PERFORM VARYING OTD-IDX FROM 1 BY 1
+                   UNTIL OTD-IDX > WS-OT-DEPT-HIGH
+               IF WS-OTD-DEPT(OTD-IDX) = WS-DEPT
+                   MOVE WS-OTD-BASE(OTD-IDX) TO WS-EFFECTIVE-BASE
+                   MOVE WS-OTD-MULT(OTD-IDX) TO WS-EFFECTIVE-MULT
+               END-IF
+           END-PERFORM
+           .
+
        1300-CALCULATE-PAYROLL.
            INITIALIZE WS-CALCULATED-PAY
+           PERFORM 1250-RESOLVE-OT-RULE
 
-           IF WS-HOURS > C-WORK-HOUR-BASE
-              COMPUTE WS-OVERTIME-HRS = WS-HOURS - C-WORK-HOUR-BASE
-              COMPUTE WS-REGULAR-PAY = C-WORK-HOUR-BASE * WS-RATE
-              COMPUTE WS-OVERTIME-RATE = WS-RATE * C-OVERTIME-MULT
-              COMPUTE WS-OVERTIME-PAY = 
+           IF WS-HOURS > WS-EFFECTIVE-BASE
+              COMPUTE WS-OVERTIME-HRS = WS-HOURS - WS-EFFECTIVE-BASE
+              COMPUTE WS-REGULAR-PAY = WS-EFFECTIVE-BASE * WS-RATE
+              COMPUTE WS-OVERTIME-RATE = WS-RATE * WS-EFFECTIVE-MULT
+              COMPUTE WS-OVERTIME-PAY =
                        WS-OVERTIME-HRS * WS-OVERTIME-RATE
               COMPUTE WS-TOTAL-PAY = WS-REGULAR-PAY + WS-OVERTIME-PAY
            ELSE
@@ -406,24 +971,37 @@
            MOVE WS-LASTNAME-X  TO WS-LASTNAME
            MOVE WS-FIRSTNAME-X TO WS-FIRSTNAME
            MOVE WS-DEPT-X      TO WS-DEPT
-      *> Here could be checks for wrong names or non existing departments, but checking NUMERIC corruption is enough IMHO for training task.
 
-           IF WS-HOURS-X IS NUMERIC
-               MOVE WS-HOURS-X-NUM TO WS-HOURS
-           ELSE
+           PERFORM 2050-CHECK-DUPLICATE-EMP-ID
+           PERFORM 2060-CHECK-DEPARTMENT
+           PERFORM 2070-RESOLVE-HOURS
+
+           IF TIMECARD-HOURS-REJECTED
                MOVE ZERO TO WS-HOURS
-    
-               ADD 1 TO WS-ERROR-COUNT
-               STRING " [HOURS:" WS-HOURS-X "]"
-                      DELIMITED BY SIZE
-                      INTO WS-ERROR-BUFFER
-                      WITH POINTER WS-ERROR-PTR
-               END-STRING
-      
+           ELSE
+               IF HOURS-FROM-TIMECARD
+                   PERFORM 2075-CHECK-HOURS-RANGE
+               ELSE
+                   IF WS-HOURS-X IS NUMERIC
+                       MOVE WS-HOURS-X-NUM TO WS-HOURS
+                       PERFORM 2075-CHECK-HOURS-RANGE
+                   ELSE
+                       MOVE ZERO TO WS-HOURS
+
+                       ADD 1 TO WS-ERROR-COUNT
+                       STRING " [HOURS:" WS-HOURS-X "]"
+                              DELIMITED BY SIZE
+                              INTO WS-ERROR-BUFFER
+                              WITH POINTER WS-ERROR-PTR
+                       END-STRING
+
+                   END-IF
+               END-IF
            END-IF
-                   
+
            IF WS-RATE-X IS NUMERIC
                MOVE WS-RATE-X-NUM TO WS-RATE
+               PERFORM 2085-CHECK-RATE-RANGE
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                STRING " [RATE:" WS-RATE-X "]"
@@ -450,13 +1028,176 @@
            END-IF
            .
 
+      *> Catch re-keyed/duplicate EMP-IDs before they reach the sort -
+      *> the TODO that used to sit at the top of this program. This
+      *> only CHECKS the seen-table - it does not add to it, so a
+      *> record that fails some other check further down in
+      *> 2000-VALIDATE-AND-MOVE never "burns" its EMP-ID. The table is
+      *> only updated for records that actually get released to the
+      *> sort - see 2055-RECORD-RELEASED-EMP-ID, called from
+      *> 2200-CALCULATE-AND-RELEASE - so a legitimate, corrected
+      *> resubmission of an EMP-ID whose first attempt was rejected
+      *> still goes through.
+       2050-CHECK-DUPLICATE-EMP-ID.
+           PERFORM VARYING EID-IDX FROM 1 BY 1
+                   UNTIL EID-IDX > WS-EMPID-TABLE-HIGH
+                         OR WS-SEEN-EMP-ID(EID-IDX) = WS-EMP-ID-X
+               CONTINUE
+           END-PERFORM
+
+           IF EID-IDX NOT > WS-EMPID-TABLE-HIGH
+               ADD 1 TO WS-ERROR-COUNT
+               STRING " [DUPLICATE EMP ID:" WS-EMP-ID-X "]"
+                      DELIMITED BY SIZE
+                      INTO WS-ERROR-BUFFER
+                      WITH POINTER WS-ERROR-PTR
+               END-STRING
+           END-IF
+           .
+
+      *> Records the EMP-ID of a record that actually made it to the
+      *> sort, so 2050-CHECK-DUPLICATE-EMP-ID's next lookup for this ID
+      *> flags it as a real duplicate. Silently drops the record on
+      *> table overflow like the rest of this program's fixed tables -
+      *> see the "table full" DISPLAY warnings under the LOAD paragraphs
+      *> for the equivalent operator-visible cases.
+       2055-RECORD-RELEASED-EMP-ID.
+           PERFORM VARYING EID-IDX FROM 1 BY 1
+                   UNTIL EID-IDX > WS-EMPID-TABLE-HIGH
+                         OR WS-SEEN-EMP-ID(EID-IDX) = WS-EMP-ID
+               CONTINUE
+           END-PERFORM
+
+           IF EID-IDX > WS-EMPID-TABLE-HIGH
+               IF WS-EMPID-TABLE-HIGH < WS-EMPID-TABLE-MAX
+                   ADD 1 TO WS-EMPID-TABLE-HIGH
+                   MOVE WS-EMP-ID TO
+                        WS-SEEN-EMP-ID(WS-EMPID-TABLE-HIGH)
+               ELSE
+                   DISPLAY "WARNING: EMP ID TABLE FULL - DUPLICATE "
+                           "CHECK NO LONGER TRACKING EMP ID "
+                           WS-EMP-ID
+               END-IF
+           END-IF
+           .
+
+      *> Reject a DEPT code that isn't on the department master, or
+      *> that is on it but marked inactive. Skipped entirely when the
+      *> master wasn't there to load (see 0120-LOAD-DEPARTMENT-MASTER).
+       2060-CHECK-DEPARTMENT.
+           IF DEPTMAST-LOADED
+               PERFORM VARYING DMT-IDX FROM 1 BY 1
+                       UNTIL DMT-IDX > WS-DEPTMAST-HIGH
+                             OR WS-DMT-DEPT-CODE(DMT-IDX) = WS-DEPT
+                   CONTINUE
+               END-PERFORM
+
+               IF DMT-IDX > WS-DEPTMAST-HIGH
+                   ADD 1 TO WS-ERROR-COUNT
+                   STRING " [UNKNOWN DEPT:" WS-DEPT-X "]"
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-BUFFER
+                          WITH POINTER WS-ERROR-PTR
+                   END-STRING
+               ELSE
+                   IF NOT DMT-IS-ACTIVE(DMT-IDX)
+                       ADD 1 TO WS-ERROR-COUNT
+                       STRING " [INACTIVE DEPT:" WS-DEPT-X "]"
+                              DELIMITED BY SIZE
+                              INTO WS-ERROR-BUFFER
+                              WITH POINTER WS-ERROR-PTR
+                       END-STRING
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *> If PAYROLL.DAT didn't bring its own hours (WS-HOURS-X spaces or
+      *> zero), pull the summed total off TIMECARD.DAT instead. Rows
+      *> that already carry pre-summed hours are untouched - this only
+      *> fires for the punch-based rows the timecard file was added for.
+       2070-RESOLVE-HOURS.
+           SET HOURS-NOT-FROM-TIMECARD TO TRUE
+           SET TIMECARD-HOURS-NOT-REJECTED TO TRUE
+
+           IF WS-HOURS-X = SPACES OR WS-HOURS-X = ZEROS
+               PERFORM VARYING TC-IDX FROM 1 BY 1
+                       UNTIL TC-IDX > WS-TC-TABLE-HIGH
+                             OR WS-TC-EMP-ID(TC-IDX) = WS-EMP-ID-X
+                   CONTINUE
+               END-PERFORM
+
+               IF TC-IDX NOT > WS-TC-TABLE-HIGH
+                   IF WS-TC-TOTAL-HOURS(TC-IDX) < WS-HOURS-MIN-GLOBAL
+                      OR WS-TC-TOTAL-HOURS(TC-IDX) > WS-HOURS-MAX-GLOBAL
+                       SET TIMECARD-HOURS-REJECTED TO TRUE
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE WS-TC-TOTAL-HOURS(TC-IDX)
+                            TO WS-TC-HOURS-REJECT-DSP
+                       STRING " [HOURS OUT OF RANGE (TIMECARD):"
+                              WS-TC-HOURS-REJECT-DSP "]"
+                              DELIMITED BY SIZE
+                              INTO WS-ERROR-BUFFER
+                              WITH POINTER WS-ERROR-PTR
+                       END-STRING
+                   ELSE
+                       MOVE WS-TC-TOTAL-HOURS(TC-IDX) TO WS-HOURS
+                       SET HOURS-FROM-TIMECARD TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *> PLAUSIBILITY RANGE CHECKS - numeric but obviously-wrong values
+      *> (999.9 hours, $0.01/hr) get kicked to the same reject path as
+      *> non-numeric garbage. Bounds come from WS-RANGE-RULES-GLOBAL,
+      *> which 0110-LOAD-PARMS can override from PARMS.DAT.
+       2075-CHECK-HOURS-RANGE.
+           IF WS-HOURS < WS-HOURS-MIN-GLOBAL
+              OR WS-HOURS > WS-HOURS-MAX-GLOBAL
+               ADD 1 TO WS-ERROR-COUNT
+               IF HOURS-FROM-TIMECARD
+                   MOVE WS-HOURS TO WS-HOURS-REJECT-DSP
+                   STRING " [HOURS OUT OF RANGE (TIMECARD):"
+                          WS-HOURS-REJECT-DSP "]"
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-BUFFER
+                          WITH POINTER WS-ERROR-PTR
+                   END-STRING
+               ELSE
+                   STRING " [HOURS OUT OF RANGE:" WS-HOURS-X "]"
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-BUFFER
+                          WITH POINTER WS-ERROR-PTR
+                   END-STRING
+               END-IF
+           END-IF
+           .
+
+       2085-CHECK-RATE-RANGE.
+           IF WS-RATE < WS-RATE-MIN-GLOBAL
+              OR WS-RATE > WS-RATE-MAX-GLOBAL
+               ADD 1 TO WS-ERROR-COUNT
+               STRING " [RATE OUT OF RANGE:" WS-RATE-X "]"
+                      DELIMITED BY SIZE
+                      INTO WS-ERROR-BUFFER
+                      WITH POINTER WS-ERROR-PTR
+               END-STRING
+           END-IF
+           .
+
        2100-WRITE-VALIDATION-ERROR.
+           MOVE WS-INPUT-RECORD TO RJ-RAW-RECORD
+           MOVE WS-ERROR-BUFFER TO RJ-ERROR-TEXT
+           WRITE REJECT-LINE FROM WS-REJECT-DETAIL
+
            DISPLAY WS-ERROR-BUFFER
            .
 
        2200-CALCULATE-AND-RELEASE.
            PERFORM 1300-CALCULATE-PAYROLL
-          
+           PERFORM 2055-RECORD-RELEASED-EMP-ID
+
            MOVE WS-TOTAL-PAY     TO SR-TOTAL-PAY
            MOVE WS-OVERTIME-PAY  TO SR-OT-PAY
            MOVE WS-DEPT          TO SR-DEPT
@@ -479,11 +1220,17 @@
            
            OPEN OUTPUT REPORT-FILE
                        OVERTIME-FILE
+                       DEPT-EXCEPTION-FILE
+                       CSV-FILE
+
+           WRITE CSV-LINE FROM WS-CSV-HEADER-LINE
 
            PERFORM 4010-OUTPUT-PROCEDURE-INTERNAL
-           
+
            CLOSE REPORT-FILE
                  OVERTIME-FILE
+                 DEPT-EXCEPTION-FILE
+                 CSV-FILE
            .
 
        4010-OUTPUT-PROCEDURE-INTERNAL.
@@ -497,7 +1244,14 @@
                END-RETURN
            END-PERFORM
            .
+      *> A DEPT code that no longer fits in WS-DEPT-TABLE used to be
+      *> fatal (DISPLAY + ABORT). Now it just sets
+      *> WS-DEPT-TABLE-OVERFLOW-SW so 4200-PROCESS-SORTED-RECORD can
+      *> divert that one record to DEPT-EXCEPTION-FILE instead of
+      *> losing every department's numbers for the whole run.
        4100-ACCUMULATE-DEPT-TOTALS.
+           SET DEPT-TABLE-NOT-OVERFLOWED TO TRUE
+
            PERFORM VARYING DPT-IDX FROM 1 BY 1
                    UNTIL DPT-IDX > WS-DEPT-TABLE-HIGH
                          OR WS-DPT-CODE(DPT-IDX) = SR-DEPT
@@ -505,26 +1259,36 @@
            END-PERFORM
 
            IF DPT-IDX > WS-DEPT-TABLE-HIGH
-               ADD 1 TO WS-DEPT-TABLE-HIGH
-               IF WS-DEPT-TABLE-HIGH > WS-DEPT-TABLE-MAX
-                   DISPLAY "DEPT TABLE OVERFLOW"
-                   DISPLAY "PROGRAM NEEDS RECOMPILE WITH LARGER TABLE"
-                   DISPLAY "CALL SPANISH INQUISITION"
-                   MOVE 16 TO RETURN-CODE
-                   PERFORM 3000-ABORT-RUN
+               AND WS-DEPT-TABLE-HIGH >= WS-DEPT-TABLE-MAX
+               SET DEPT-TABLE-OVERFLOWED TO TRUE
+           ELSE
+               IF DPT-IDX > WS-DEPT-TABLE-HIGH
+                   ADD 1 TO WS-DEPT-TABLE-HIGH
+                   MOVE SR-DEPT TO WS-DPT-CODE(WS-DEPT-TABLE-HIGH)
+                   SET DPT-IDX TO WS-DEPT-TABLE-HIGH
                END-IF
-        
-               MOVE SR-DEPT TO WS-DPT-CODE(WS-DEPT-TABLE-HIGH)
-               SET DPT-IDX TO WS-DEPT-TABLE-HIGH
+
+               ADD SR-TOTAL-PAY TO WS-DPT-TOTAL(DPT-IDX)
+               ADD 1 TO WS-DPT-COUNT(DPT-IDX)
            END-IF
-    
-           ADD SR-TOTAL-PAY TO WS-DPT-TOTAL(DPT-IDX)
-           ADD 1 TO WS-DPT-COUNT(DPT-IDX)
+           .
+
+       4150-WRITE-DEPT-EXCEPTION.
+           MOVE SR-EMP-ID    TO DXL-EMP-ID
+           MOVE SR-LASTNAME  TO DXL-LASTNAME
+           MOVE SR-FIRSTNAME TO DXL-FIRSTNAME
+           MOVE SR-DEPT      TO DXL-DEPT
+           MOVE SR-TOTAL-PAY TO DXL-TOTAL-PAY
+           WRITE DEPT-EXCEPTION-LINE FROM WS-DEPT-EXCEPTION-DETAIL
            .
 
        4200-PROCESS-SORTED-RECORD.
            PERFORM 4100-ACCUMULATE-DEPT-TOTALS
 
+           IF DEPT-TABLE-OVERFLOWED
+               PERFORM 4150-WRITE-DEPT-EXCEPTION
+           END-IF
+
            IF WS-EMP-PAY-HIGHEST < SR-TOTAL-PAY
                MOVE SR-EMP-ID        TO WS-EPM-ID-PAY-HIGHEST
                MOVE SR-LASTNAME      TO WS-EPM-LASTNAME-HIGHEST
@@ -555,9 +1319,74 @@
            WRITE REPORT-LINE FROM WS-DETAIL-LINE
            ADD 1 TO WS-LINE-COUNT-REP
 
-           IF SR-HOURS > C-WORK-HOUR-BASE
+           PERFORM 4260-WRITE-CSV-DETAIL
+           PERFORM 4250-UPDATE-YTD-MASTER
+
+           IF SR-OT-PAY > 0
                PERFORM 4400-WRITE-OVERTIME
-           END-IF     
+           END-IF
+           .
+
+      *> CSV EXTRACT DETAIL - unedited numeric values, not the report's
+      *> dollar-sign-edited picture fields, so this loads cleanly into
+      *> a spreadsheet.
+       4260-WRITE-CSV-DETAIL.
+           MOVE SR-HOURS     TO WS-CSV-HOURS-DSP
+           MOVE SR-RATE      TO WS-CSV-RATE-DSP
+           MOVE SR-TOTAL-PAY TO WS-CSV-TOTAL-PAY-DSP
+           MOVE SR-OT-PAY    TO WS-CSV-OT-PAY-DSP
+
+           MOVE SPACES TO CSV-LINE
+      *> DELIMITED BY SIZE (not SPACE) for the names - SPACE would
+      *> truncate a multi-word name like "VAN DYKE" at the embedded
+      *> space, which is fine for the printed report but not for a
+      *> file finance loads straight into a spreadsheet.
+           STRING SR-EMP-ID        DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  SR-LASTNAME      DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  SR-FIRSTNAME     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  SR-DEPT          DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-CSV-HOURS-DSP DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-CSV-RATE-DSP  DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-CSV-TOTAL-PAY-DSP DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-CSV-OT-PAY-DSP    DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  SR-HIRE-DATE     DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+
+           WRITE CSV-LINE
+           .
+
+      *> YTD MASTER UPDATE - READ/REWRITE if the employee already has a
+      *> YTD record, WRITE a new one if this is their first pay period
+      *> this year.
+       4250-UPDATE-YTD-MASTER.
+           MOVE SR-EMP-ID TO YM-EMP-ID
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE SR-LASTNAME     TO YM-LASTNAME
+                   MOVE SR-FIRSTNAME    TO YM-FIRSTNAME
+                   MOVE SR-TOTAL-PAY    TO YM-YTD-GROSS
+                   MOVE SR-OT-PAY       TO YM-YTD-OT-PAY
+                   MOVE SR-HOURS        TO YM-YTD-HOURS
+                   MOVE 1               TO YM-YTD-PERIODS
+                   WRITE YTD-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE SR-LASTNAME     TO YM-LASTNAME
+                   MOVE SR-FIRSTNAME    TO YM-FIRSTNAME
+                   ADD SR-TOTAL-PAY     TO YM-YTD-GROSS
+                   ADD SR-OT-PAY        TO YM-YTD-OT-PAY
+                   ADD SR-HOURS         TO YM-YTD-HOURS
+                   ADD 1                TO YM-YTD-PERIODS
+                   REWRITE YTD-MASTER-RECORD
+           END-READ
            .
 
        4210-PAGE-BREAK-REP-IF-NEEDED.
@@ -620,6 +1449,7 @@
            PERFORM 5400-WRITE-LOW-HIGH-PAYED
            PERFORM 5200-WRITE-DEPT-REPORT
            PERFORM 5100-WRITE-GRAND-TOTAL
+           PERFORM 5500-WRITE-YTD-SUMMARY
            CLOSE REPORT-FILE
            .
 
@@ -637,6 +1467,12 @@
            
            IF WS-DEPT-TABLE-HIGH < 1
                DISPLAY "UNEXPECTED ERROR, NO DEPARTMENTS FOUND."
+      *> This used to be a harmless early exit back when nothing was
+      *> open here yet - now that YTD-MASTER-FILE is opened I-O before
+      *> the sort even starts, skipping straight to GOBACK would leave
+      *> it open at job end if every record got rejected. Close it
+      *> first, same as the normal path through 5000.
+               PERFORM 0900-CLOSE-YTD-MASTER
                GOBACK
            END-IF
            
@@ -663,12 +1499,35 @@
 
                PERFORM 5300-PAGE-BREAK-DEPT-IF-NEEDED
                MOVE WS-DPT-CODE(DPT-IDX) TO DTL-DEPT
+               PERFORM 5250-LOOKUP-DEPT-NAME
                MOVE WS-DPT-COUNT(DPT-IDX) TO DTL-COUNT
                MOVE WS-DPT-TOTAL(DPT-IDX) TO DTL-TOTAL
                WRITE REPORT-LINE FROM WS-DEPT-LINE
                ADD 1 TO WS-LINE-COUNT-REP
            END-PERFORM
            .
+      *> Print the real department name next to the code instead of
+      *> just the raw 3-letter DEPT. Falls back to blanks/UNKNOWN if the
+      *> master wasn't loaded or the code somehow isn't on it - it
+      *> should always be there since 2060-CHECK-DEPARTMENT already
+      *> rejected anything that isn't.
+       5250-LOOKUP-DEPT-NAME.
+           MOVE SPACES TO DTL-DEPT-NAME
+           IF DEPTMAST-LOADED
+               PERFORM VARYING DMT-IDX FROM 1 BY 1
+                       UNTIL DMT-IDX > WS-DEPTMAST-HIGH
+                             OR WS-DMT-DEPT-CODE(DMT-IDX) = DTL-DEPT
+                   CONTINUE
+               END-PERFORM
+
+               IF DMT-IDX <= WS-DEPTMAST-HIGH
+                   MOVE WS-DMT-DEPT-NAME(DMT-IDX) TO DTL-DEPT-NAME
+               ELSE
+                   MOVE 'UNKNOWN' TO DTL-DEPT-NAME
+               END-IF
+           END-IF
+           .
+
        5300-PAGE-BREAK-DEPT-IF-NEEDED.
            IF WS-LINE-COUNT-REP > WS-MAX-LINES-REP
                PERFORM 5400-PAGE-BREAK-REP-DEPT
@@ -721,5 +1580,62 @@
            WRITE REPORT-LINE FROM WS-PAY-LOWEST-LINE
            .
 
+      *> YTD SUMMARY SECTION - browses YTD-MASTER-FILE sequentially so
+      *> payroll control can see what each employee has earned this year
+      *> without re-adding a stack of old printouts.
+       5500-WRITE-YTD-SUMMARY.
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM WS-YTD-HEADER
+           ADD 2 TO WS-LINE-COUNT-REP
+
+           MOVE LOW-VALUES TO YM-EMP-ID
+           START YTD-MASTER-FILE KEY IS NOT LESS THAN YM-EMP-ID
+               INVALID KEY
+                   DISPLAY "NO YTD RECORDS ON FILE"
+           END-START
+
+           IF YTD-FILE-OK
+               PERFORM UNTIL YTD-FILE-NOT-FOUND
+                   READ YTD-MASTER-FILE NEXT RECORD
+                       AT END
+                           SET YTD-FILE-NOT-FOUND TO TRUE
+                       NOT AT END
+                           PERFORM 5510-WRITE-YTD-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+
+       5600-PAGE-BREAK-YTD-IF-NEEDED.
+           IF WS-LINE-COUNT-REP > WS-MAX-LINES-REP
+               PERFORM 5610-PAGE-BREAK-REP-YTD
+           END-IF
+           .
+
+       5610-PAGE-BREAK-REP-YTD.
+           ADD 1 TO WS-PAGE-NO-REP
+           MOVE WS-PAGE-NO-REP TO H1-PAGE-NO
+
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-HEADER-1
+           WRITE REPORT-LINE FROM WS-HEADER-2
+           WRITE REPORT-LINE FROM WS-YTD-HEADER
+
+           MOVE 4 TO WS-LINE-COUNT-REP
+           .
+
+       5510-WRITE-YTD-LINE.
+           PERFORM 5600-PAGE-BREAK-YTD-IF-NEEDED
+
+           MOVE YM-EMP-ID      TO YTL-EMP-ID
+           MOVE YM-LASTNAME    TO YTL-LASTNAME
+           MOVE YM-FIRSTNAME   TO YTL-FIRSTNAME
+           MOVE YM-YTD-GROSS   TO YTL-YTD-GROSS
+           MOVE YM-YTD-PERIODS TO YTL-PERIODS
+
+           WRITE REPORT-LINE FROM WS-YTD-LINE
+           ADD 1 TO WS-LINE-COUNT-REP
+           .
+
        END PROGRAM PayrollProcessing.
        
\ No newline at end of file
